@@ -0,0 +1,258 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. YACHTRPT.
+000300 AUTHOR. J HALVORSEN.
+000400 INSTALLATION. RIVERSIDE SOCIAL CLUB GAME NIGHT.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY                                        *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    08/09/2026 JH    ORIGINAL - BATCH DRIVER THAT READS THE     *
+001100*                     NIGHTLY TURNS FILE, CALLS YACHT ONCE PER   *
+001200*                     TURN AND PRINTS A TURN-BY-TURN REPORT.     *
+001300*    08/09/2026 JH    CHECKPOINT THE LAST TURN NUMBER PROCESSED  *
+001400*                     SO A RESTART AFTER AN ABEND PICKS UP       *
+001500*                     WHERE THE PRIOR RUN LEFT OFF INSTEAD OF    *
+001600*                     RESCORING THE WHOLE NIGHT.                 *
+001650*    08/09/2026 JH    OPEN REPORT-FILE WITH EXTEND SO A RESTART  *
+001660*                     APPENDS TO THE PRIOR RUN'S REPORT INSTEAD  *
+001670*                     OF TRUNCATING IT.  PRINT THE SCORED/       *
+001680*                     SKIPPED COUNTS IN THE TOTALS FOOTER.       *
+001685*    08/09/2026 JH    ONLY COUNT A TURN AS SCORED WHEN YACHT     *
+001686*                     RETURNS '00' OR '04' - REJECTED TURNS NOW  *
+001687*                     FALL INTO THEIR OWN TURNS REJECTED LINE    *
+001688*                     INSTEAD OF INFLATING TURNS SCORED.  ALSO   *
+001689*                     PURGE SCORECRD AT THE START OF ANY RUN     *
+001690*                     THAT FINDS NO CHECKPOINT, SINCE SCORECRD   *
+001691*                     HAS NO DATE IN ITS KEY AND IS OTHERWISE    *
+001692*                     CARRIED OVER FROM PLAYERS' PRIOR NIGHTS.   *
+001693*    08/09/2026 JH    CLEAR CHKPOINT IN 8000-FINALIZE ON A CLEAN *
+001694*                     END-OF-TURNS-FILE COMPLETION.  CHKPOINT    *
+001695*                     WAS NEVER CLEARED BEFORE, SO THE NEXT      *
+001696*                     NIGHT'S RUN SAW A STALE CHECKPOINT, SKIPPED*
+001697*                     THE SCORECRD PURGE AND TREATED EVERY TURN  *
+001698*                     OF THE NEW NIGHT AS ALREADY PROCESSED.     *
+001700******************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT TURNS-FILE ASSIGN TO "TURNS"
+002200         ORGANIZATION IS LINE SEQUENTIAL
+002300         FILE STATUS IS WS-TU-STATUS.
+002400     SELECT REPORT-FILE ASSIGN TO "TURNRPT"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS WS-RP-STATUS.
+002700     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-CK-STATUS.
+002910     SELECT SCORECARD-FILE ASSIGN TO "SCORECRD"
+002920         ORGANIZATION IS INDEXED
+002930         ACCESS MODE IS DYNAMIC
+002940         RECORD KEY IS SC-PLAYER-ID
+002950         FILE STATUS IS WS-SC-STATUS.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  TURNS-FILE.
+003300     COPY "turnrec.cpy".
+003400 FD  REPORT-FILE.
+003500 01  RP-LINE                       PIC X(80).
+003600 FD  CHECKPOINT-FILE.
+003700 01  CK-RECORD                     PIC 9(07).
+003710 FD  SCORECARD-FILE.
+003720     COPY "scorecrd.cpy".
+003800 WORKING-STORAGE SECTION.
+003900 77  WS-TU-STATUS                  PIC X(02) VALUE '00'.
+004000 77  WS-RP-STATUS                  PIC X(02) VALUE '00'.
+004100 77  WS-CK-STATUS                  PIC X(02) VALUE '00'.
+004150 77  WS-SC-STATUS                  PIC X(02) VALUE '00'.
+004200 77  WS-LAST-TURN-NO               PIC 9(07) VALUE 0.
+004300 77  WS-TURN-COUNT                 PIC 9(07) VALUE 0.
+004400 77  WS-SCORED-COUNT               PIC 9(07) VALUE 0.
+004450 77  WS-REJECTED-COUNT             PIC 9(07) VALUE 0.
+004500 77  WS-SKIPPED-COUNT              PIC 9(07) VALUE 0.
+004600 77  WS-RESULT                     PIC 9(03) VALUE 0.
+004700 77  WS-CALL-STATUS                PIC X(02) VALUE '00'.
+004800 01  WS-SWITCHES.
+004900     05  WS-EOF-SW                 PIC X(01) VALUE 'N'.
+005000         88  WS-EOF-TURNS                  VALUE 'Y'.
+005100 01  WS-DETAIL-LINE.
+005200     05  WS-DL-TURN-NO             PIC ZZZZZZ9.
+005300     05  FILLER                    PIC X(01) VALUE SPACE.
+005400     05  WS-DL-PLAYER-ID           PIC X(10).
+005500     05  FILLER                    PIC X(01) VALUE SPACE.
+005600     05  WS-DL-CATEGORY            PIC X(15).
+005700     05  FILLER                    PIC X(01) VALUE SPACE.
+005800     05  WS-DL-DICE                PIC 9(05).
+005900     05  FILLER                    PIC X(01) VALUE SPACE.
+006000     05  WS-DL-RESULT              PIC ZZ9.
+006100     05  FILLER                    PIC X(01) VALUE SPACE.
+006200     05  WS-DL-STATUS-TEXT         PIC X(22).
+006300 01  WS-TOTAL-LINE.
+006400     05  FILLER                    PIC X(23) VALUE
+006500         "TURNS READ ..........: ".
+006600     05  WS-TL-READ                PIC ZZZZZZ9.
+006610 01  WS-SCORED-LINE.
+006620     05  FILLER                    PIC X(23) VALUE
+006630         "TURNS SCORED ........: ".
+006640     05  WS-SL-SCORED              PIC ZZZZZZ9.
+006641 01  WS-REJECTED-LINE.
+006642     05  FILLER                    PIC X(23) VALUE
+006643         "TURNS REJECTED ......: ".
+006644     05  WS-RJ-REJECTED            PIC ZZZZZZ9.
+006650 01  WS-SKIPPED-LINE.
+006660     05  FILLER                    PIC X(23) VALUE
+006670         "TURNS SKIPPED .......: ".
+006680     05  WS-SK-SKIPPED             PIC ZZZZZZ9.
+006700 PROCEDURE DIVISION.
+006800******************************************************************
+006900*    0000-MAINLINE                                               *
+007000******************************************************************
+007100 0000-MAINLINE.
+007200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007300     PERFORM 2000-PROCESS-ONE-TURN THRU 2000-EXIT
+007400         UNTIL WS-EOF-TURNS.
+007500     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+007600     STOP RUN.
+007700******************************************************************
+007800*    1000-INITIALIZE - OPEN THE FILES, PICK UP THE CHECKPOINT    *
+007900*    FROM ANY PRIOR RUN AND PRIME THE READ OF TURNS-FILE.        *
+008000******************************************************************
+008100 1000-INITIALIZE.
+008200     OPEN INPUT TURNS-FILE.
+008210     OPEN EXTEND REPORT-FILE.
+008220     IF WS-RP-STATUS = '05' OR WS-RP-STATUS = '35'
+008230         OPEN OUTPUT REPORT-FILE
+008240     END-IF.
+008400     MOVE 0 TO WS-LAST-TURN-NO.
+008500     OPEN INPUT CHECKPOINT-FILE.
+008600     IF WS-CK-STATUS = '00'
+008700         READ CHECKPOINT-FILE
+008800             AT END
+008900                 MOVE 0 TO WS-LAST-TURN-NO
+009000             NOT AT END
+009100                 MOVE CK-RECORD TO WS-LAST-TURN-NO
+009200         END-READ
+009300         CLOSE CHECKPOINT-FILE
+009400     END-IF.
+009410     IF WS-LAST-TURN-NO = 0
+009420         PERFORM 1500-PURGE-SCORECARD THRU 1500-EXIT
+009430     END-IF.
+009500     MOVE "YACHT NIGHTLY TURN REPORT" TO RP-LINE.
+009600     WRITE RP-LINE.
+009700     IF WS-LAST-TURN-NO > 0
+009800         MOVE SPACES TO RP-LINE
+009900         STRING "RESUMING AFTER CHECKPOINT AT TURN "
+010000             WS-LAST-TURN-NO DELIMITED BY SIZE
+010100             INTO RP-LINE
+010200         WRITE RP-LINE
+010300     END-IF.
+010400     MOVE SPACES TO RP-LINE.
+010500     WRITE RP-LINE.
+010600     PERFORM 2900-READ-NEXT-TURN THRU 2900-EXIT.
+010700 1000-EXIT.
+010800     EXIT.
+010810******************************************************************
+010820*    1500-PURGE-SCORECARD - NO CHECKPOINT WAS FOUND, SO THIS IS  *
+010830*    THE FIRST RUN OF A NEW NIGHT RATHER THAN A RESTART OF AN    *
+010840*    ABENDED RUN.  SCORECRD IS KEYED BY PLAYER ID ALONE WITH NO  *
+010850*    DATE IN THE KEY, SO A RETURNING PLAYER'S CATEGORIES FROM A  *
+010860*    PRIOR NIGHT WOULD OTHERWISE STILL SHOW AS USED.  EMPTYING   *
+010870*    THE FILE HERE IS THIS SHOP'S STAND-IN FOR A NIGHT-KEYED     *
+010880*    MASTER FILE.                                                *
+010890******************************************************************
+010895 1500-PURGE-SCORECARD.
+010896     OPEN OUTPUT SCORECARD-FILE.
+010897     CLOSE SCORECARD-FILE.
+010898 1500-EXIT.
+010899     EXIT.
+010900******************************************************************
+011000*    2000-PROCESS-ONE-TURN - SCORE ONE TURN AND CHECKPOINT IT,   *
+011100*    UNLESS IT WAS ALREADY PROCESSED BEFORE A PRIOR ABEND.       *
+011200******************************************************************
+011300 2000-PROCESS-ONE-TURN.
+011400     ADD 1 TO WS-TURN-COUNT.
+011500     IF TR-TURN-NO NOT > WS-LAST-TURN-NO
+011600         ADD 1 TO WS-SKIPPED-COUNT
+011700         PERFORM 2900-READ-NEXT-TURN THRU 2900-EXIT
+011800         GO TO 2000-EXIT
+011900     END-IF.
+012000     CALL "YACHT" USING TR-PLAYER-ID TR-PLAYER-NAME TR-CATEGORY
+012100         TR-DICE WS-RESULT WS-CALL-STATUS.
+012150     IF WS-CALL-STATUS = '00' OR WS-CALL-STATUS = '04'
+012160         ADD 1 TO WS-SCORED-COUNT
+012170     ELSE
+012180         ADD 1 TO WS-REJECTED-COUNT
+012190     END-IF.
+012300     PERFORM 3000-WRITE-DETAIL-LINE THRU 3000-EXIT.
+012400     PERFORM 4000-WRITE-CHECKPOINT THRU 4000-EXIT.
+012500     PERFORM 2900-READ-NEXT-TURN THRU 2900-EXIT.
+012600 2000-EXIT.
+012700     EXIT.
+012800 2900-READ-NEXT-TURN.
+012900     READ TURNS-FILE
+013000         AT END
+013100             SET WS-EOF-TURNS TO TRUE
+013200     END-READ.
+013300 2900-EXIT.
+013400     EXIT.
+013500******************************************************************
+013600*    3000-WRITE-DETAIL-LINE - ONE LINE PER TURN SHOWING THE      *
+013700*    CATEGORY, DICE AND SCORE RETURNED BY YACHT.                 *
+013800******************************************************************
+013900 3000-WRITE-DETAIL-LINE.
+014000     MOVE SPACES TO WS-DETAIL-LINE.
+014100     MOVE TR-TURN-NO TO WS-DL-TURN-NO.
+014200     MOVE TR-PLAYER-ID TO WS-DL-PLAYER-ID.
+014300     MOVE TR-CATEGORY TO WS-DL-CATEGORY.
+014400     MOVE TR-DICE TO WS-DL-DICE.
+014500     MOVE WS-RESULT TO WS-DL-RESULT.
+014600     EVALUATE WS-CALL-STATUS
+014650         WHEN "00"
+014660             MOVE "SCORED" TO WS-DL-STATUS-TEXT
+014700         WHEN "04"
+014710             MOVE "YACHT BONUS AWARDED" TO WS-DL-STATUS-TEXT
+014800         WHEN "08"
+014810             MOVE "REJECTED-CAT USED" TO WS-DL-STATUS-TEXT
+014900         WHEN "12"
+014910             MOVE "REJECTED-BAD DICE" TO WS-DL-STATUS-TEXT
+015000         WHEN "16"
+015010             MOVE "REJECTED-BAD CATEGORY" TO WS-DL-STATUS-TEXT
+015100         WHEN OTHER
+015110             MOVE "UNKNOWN STATUS" TO WS-DL-STATUS-TEXT
+015300     END-EVALUATE.
+015400     WRITE RP-LINE FROM WS-DETAIL-LINE.
+015500 3000-EXIT.
+015600     EXIT.
+015700******************************************************************
+015800*    4000-WRITE-CHECKPOINT - RECORD THE LAST TURN NUMBER THAT    *
+015900*    COMPLETED SUCCESSFULLY SO A RESTART KNOWS WHERE TO RESUME.  *
+016000******************************************************************
+016100 4000-WRITE-CHECKPOINT.
+016200     OPEN OUTPUT CHECKPOINT-FILE.
+016300     MOVE TR-TURN-NO TO CK-RECORD.
+016400     WRITE CK-RECORD.
+016500     CLOSE CHECKPOINT-FILE.
+016600 4000-EXIT.
+016700     EXIT.
+016800******************************************************************
+016900*    8000-FINALIZE - WRITE THE RUN TOTALS, CLEAR CHKPOINT SO THE *
+016950*    NEXT NIGHT'S RUN SEES NO CHECKPOINT, AND CLOSE UP.  ONLY    *
+016960*    REACHED ON A CLEAN END-OF-TURNS-FILE, NEVER ON AN ABEND, SO *
+016970*    A RESTART AFTER AN ABEND STILL FINDS CHKPOINT IN PLACE.     *
+017000******************************************************************
+017100 8000-FINALIZE.
+017200     MOVE SPACES TO RP-LINE.
+017300     WRITE RP-LINE.
+017400     MOVE WS-TURN-COUNT TO WS-TL-READ.
+017500     WRITE RP-LINE FROM WS-TOTAL-LINE.
+017510     MOVE WS-SCORED-COUNT TO WS-SL-SCORED.
+017520     WRITE RP-LINE FROM WS-SCORED-LINE.
+017525     MOVE WS-REJECTED-COUNT TO WS-RJ-REJECTED.
+017526     WRITE RP-LINE FROM WS-REJECTED-LINE.
+017530     MOVE WS-SKIPPED-COUNT TO WS-SK-SKIPPED.
+017540     WRITE RP-LINE FROM WS-SKIPPED-LINE.
+017550     DELETE FILE CHECKPOINT-FILE.
+017600     CLOSE TURNS-FILE.
+017700     CLOSE REPORT-FILE.
+017800 8000-EXIT.
+017900     EXIT.
