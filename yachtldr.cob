@@ -0,0 +1,132 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. YACHTLDR.
+000300 AUTHOR. J HALVORSEN.
+000400 INSTALLATION. RIVERSIDE SOCIAL CLUB GAME NIGHT.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY                                        *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    08/09/2026 JH    ORIGINAL - READS THE SCORECARD FILE,       *
+001100*                     SORTS PLAYERS BY GAME TOTAL AND PRINTS A   *
+001200*                     RANKED END-OF-NIGHT LEADERBOARD.           *
+001250*    08/09/2026 JH    CHECK WS-SC-STATUS AFTER OPENING SCORECRD  *
+001260*                     SO A MISSING/EMPTY MASTER FILE PRINTS AN   *
+001270*                     EMPTY LEADERBOARD INSTEAD OF ABENDING.     *
+001300******************************************************************
+001400 ENVIRONMENT DIVISION.
+001500 INPUT-OUTPUT SECTION.
+001600 FILE-CONTROL.
+001700     SELECT SCORECARD-FILE ASSIGN TO "SCORECRD"
+001800         ORGANIZATION IS INDEXED
+001900         ACCESS MODE IS DYNAMIC
+002000         RECORD KEY IS SC-PLAYER-ID
+002100         FILE STATUS IS WS-SC-STATUS.
+002200     SELECT RANK-WORK-FILE ASSIGN TO "RANKWORK".
+002300     SELECT REPORT-FILE ASSIGN TO "LEADRPT"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-RP-STATUS.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  SCORECARD-FILE.
+002900     COPY "scorecrd.cpy".
+003000 SD  RANK-WORK-FILE.
+003100 01  RW-RECORD.
+003200     05  RW-GAME-TOTAL             PIC 9(05).
+003300     05  RW-PLAYER-ID              PIC X(10).
+003400     05  RW-PLAYER-NAME            PIC X(20).
+003500 FD  REPORT-FILE.
+003600 01  RP-LINE                       PIC X(80).
+003700 WORKING-STORAGE SECTION.
+003800 77  WS-SC-STATUS                  PIC X(02) VALUE '00'.
+003900 77  WS-RP-STATUS                  PIC X(02) VALUE '00'.
+004000 77  WS-RANK                       PIC 9(05) VALUE 0.
+004100 01  WS-SWITCHES.
+004200     05  WS-EOF-SW                 PIC X(01) VALUE 'N'.
+004300         88  WS-EOF-SCORECARD              VALUE 'Y'.
+004310     05  WS-EOF-SORT-SW            PIC X(01) VALUE 'N'.
+004320         88  WS-EOF-SORT-OUTPUT            VALUE 'Y'.
+004400 01  WS-DETAIL-LINE.
+004500     05  WS-DL-RANK                PIC ZZZZ9.
+004600     05  FILLER                    PIC X(01) VALUE SPACE.
+004700     05  WS-DL-PLAYER-ID           PIC X(10).
+004800     05  FILLER                    PIC X(01) VALUE SPACE.
+004900     05  WS-DL-PLAYER-NAME         PIC X(20).
+005000     05  FILLER                    PIC X(01) VALUE SPACE.
+005100     05  WS-DL-GAME-TOTAL          PIC ZZZZ9.
+005200 PROCEDURE DIVISION.
+005300******************************************************************
+005400*    0000-MAINLINE                                               *
+005500******************************************************************
+005600 0000-MAINLINE.
+005700     OPEN OUTPUT REPORT-FILE.
+005800     MOVE "END OF NIGHT LEADERBOARD" TO RP-LINE.
+005900     WRITE RP-LINE.
+006000     MOVE SPACES TO RP-LINE.
+006100     WRITE RP-LINE.
+006200     SORT RANK-WORK-FILE
+006300         ON DESCENDING KEY RW-GAME-TOTAL
+006400         INPUT PROCEDURE IS 2000-RELEASE-SCORES THRU 2000-EXIT
+006450         OUTPUT PROCEDURE IS 3000-WRITE-LEADERBOARD
+006500             THRU 3000-EXIT.
+006600     CLOSE REPORT-FILE.
+006700     STOP RUN.
+006800******************************************************************
+006900*    2000-RELEASE-SCORES - READ EVERY PLAYER ON THE SCORECARD    *
+007000*    FILE AND RELEASE THEIR GAME TOTAL TO THE SORT.              *
+007100******************************************************************
+007200 2000-RELEASE-SCORES.
+007300     OPEN INPUT SCORECARD-FILE.
+007310     IF WS-SC-STATUS NOT = '00'
+007320         SET WS-EOF-SCORECARD TO TRUE
+007330         GO TO 2000-EXIT
+007340     END-IF.
+007400     PERFORM 2900-READ-NEXT-SCORECARD THRU 2900-EXIT.
+007500     PERFORM 2100-RELEASE-ONE-SCORE THRU 2100-EXIT
+007600         UNTIL WS-EOF-SCORECARD.
+007700     CLOSE SCORECARD-FILE.
+007800 2000-EXIT.
+007900     EXIT.
+008000 2100-RELEASE-ONE-SCORE.
+008100     MOVE SC-PLAYER-ID TO RW-PLAYER-ID.
+008200     MOVE SC-PLAYER-NAME TO RW-PLAYER-NAME.
+008300     MOVE SC-GAME-TOTAL TO RW-GAME-TOTAL.
+008400     RELEASE RW-RECORD.
+008500     PERFORM 2900-READ-NEXT-SCORECARD THRU 2900-EXIT.
+008600 2100-EXIT.
+008700     EXIT.
+008800 2900-READ-NEXT-SCORECARD.
+008900     READ SCORECARD-FILE NEXT RECORD
+009000         AT END
+009100             SET WS-EOF-SCORECARD TO TRUE
+009200     END-READ.
+009300 2900-EXIT.
+009400     EXIT.
+009500******************************************************************
+009600*    3000-WRITE-LEADERBOARD - PRINT THE SORTED PLAYERS, HIGHEST  *
+009700*    GAME TOTAL FIRST, WITH A RUNNING RANK NUMBER.               *
+009800******************************************************************
+009900 3000-WRITE-LEADERBOARD.
+010000     MOVE 0 TO WS-RANK.
+010100     RETURN RANK-WORK-FILE
+010200         AT END
+010300             SET WS-EOF-SORT-OUTPUT TO TRUE
+010400     END-RETURN.
+010500     PERFORM 3100-WRITE-ONE-RANK THRU 3100-EXIT
+010600         UNTIL WS-EOF-SORT-OUTPUT.
+010700 3000-EXIT.
+010800     EXIT.
+010900 3100-WRITE-ONE-RANK.
+011000     ADD 1 TO WS-RANK.
+011100     MOVE SPACES TO WS-DETAIL-LINE.
+011200     MOVE WS-RANK TO WS-DL-RANK.
+011300     MOVE RW-PLAYER-ID TO WS-DL-PLAYER-ID.
+011400     MOVE RW-PLAYER-NAME TO WS-DL-PLAYER-NAME.
+011500     MOVE RW-GAME-TOTAL TO WS-DL-GAME-TOTAL.
+011600     WRITE RP-LINE FROM WS-DETAIL-LINE.
+011700     RETURN RANK-WORK-FILE
+011800         AT END
+011900             SET WS-EOF-SORT-OUTPUT TO TRUE
+012000     END-RETURN.
+012100 3100-EXIT.
+012200     EXIT.
