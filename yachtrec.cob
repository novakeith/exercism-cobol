@@ -0,0 +1,224 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. YACHTREC.
+000300 AUTHOR. J HALVORSEN.
+000400 INSTALLATION. RIVERSIDE SOCIAL CLUB GAME NIGHT.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY                                        *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    08/09/2026 JH    ORIGINAL - COMPARES THE KEYED-IN PAPER     *
+001100*                     SCORESHEET FILE AGAINST THE SYSTEM         *
+001200*                     SCORECARD FILE AND PRINTS ANY CATEGORY OR  *
+001300*                     GAME TOTAL THAT DISAGREES BETWEEN THE TWO. *
+001350*    08/09/2026 JH    GAME TOTAL COMPARISON NOW BACKS THE YACHT  *
+001360*                     BONUS OUT OF SC-GAME-TOTAL FIRST, SINCE    *
+001370*                     PAPERREC HAS NO BONUS FIELD TO MATCH IT.   *
+001380*    08/09/2026 JH    CHECK WS-PA-STATUS AND WS-SC-STATUS AFTER  *
+001390*                     OPENING PAPER-FILE AND SCORECARD-FILE SO A *
+001395*                     MISSING FILE IS REPORTED INSTEAD OF        *
+001398*                     ABENDING ON THE FIRST READ.                *
+001400******************************************************************
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT SCORECARD-FILE ASSIGN TO "SCORECRD"
+001900         ORGANIZATION IS INDEXED
+002000         ACCESS MODE IS DYNAMIC
+002100         RECORD KEY IS SC-PLAYER-ID
+002200         FILE STATUS IS WS-SC-STATUS.
+002300     SELECT PAPER-FILE ASSIGN TO "PAPERSHT"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-PA-STATUS.
+002600     SELECT DISCREP-FILE ASSIGN TO "DISCREP"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-DI-STATUS.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  SCORECARD-FILE.
+003200     COPY "scorecrd.cpy".
+003300 FD  PAPER-FILE.
+003400     COPY "paperrec.cpy".
+003500 FD  DISCREP-FILE.
+003600 01  DI-LINE                       PIC X(80).
+003700 WORKING-STORAGE SECTION.
+003800 77  WS-SC-STATUS                  PIC X(02) VALUE '00'.
+003900 77  WS-PA-STATUS                  PIC X(02) VALUE '00'.
+004000 77  WS-DI-STATUS                  PIC X(02) VALUE '00'.
+004100 77  WS-SUBSCRIPT                  PIC 9(02) VALUE 0.
+004200 77  WS-PLAYER-COUNT               PIC 9(05) VALUE 0.
+004300 77  WS-DISCREP-COUNT              PIC 9(05) VALUE 0.
+004350 77  WS-CATEGORY-TOTAL             PIC 9(05) VALUE 0.
+004400 01  WS-SWITCHES.
+004500     05  WS-EOF-SW                 PIC X(01) VALUE 'N'.
+004600         88  WS-EOF-PAPER                  VALUE 'Y'.
+004700     05  WS-FOUND-SW               PIC X(01) VALUE 'N'.
+004800         88  WS-PLAYER-FOUND               VALUE 'Y'.
+004810     05  WS-PA-OPEN-SW             PIC X(01) VALUE 'N'.
+004820         88  WS-PAPER-OPEN                 VALUE 'Y'.
+004830     05  WS-SC-OPEN-SW             PIC X(01) VALUE 'N'.
+004840         88  WS-SCORECARD-OPEN             VALUE 'Y'.
+004900 01  WS-CAT-TAG-TBL.
+005000     05  FILLER        PIC X(17) VALUE "ONES".
+005100     05  FILLER        PIC X(17) VALUE "TWOS".
+005200     05  FILLER        PIC X(17) VALUE "THREES".
+005300     05  FILLER        PIC X(17) VALUE "FOURS".
+005400     05  FILLER        PIC X(17) VALUE "FIVES".
+005500     05  FILLER        PIC X(17) VALUE "SIXES".
+005600     05  FILLER        PIC X(17) VALUE "FULL HOUSE".
+005700     05  FILLER        PIC X(17) VALUE "FOUR OF A KIND".
+005800     05  FILLER        PIC X(17) VALUE "LITTLE STRAIGHT".
+005900     05  FILLER        PIC X(17) VALUE "BIG STRAIGHT".
+006000     05  FILLER        PIC X(17) VALUE "YACHT".
+006100     05  FILLER        PIC X(17) VALUE "CHOICE".
+006200 01  WS-CAT-TAGS REDEFINES WS-CAT-TAG-TBL.
+006300     05  WS-CAT-TAG                PIC X(17) OCCURS 12 TIMES.
+006400 01  WS-MISMATCH-LINE.
+006500     05  WS-ML-PLAYER-ID           PIC X(10).
+006600     05  FILLER                    PIC X(01) VALUE SPACE.
+006700     05  WS-ML-ITEM                PIC X(17).
+006800     05  FILLER                    PIC X(01) VALUE SPACE.
+006900     05  WS-ML-PAPER-VALUE         PIC X(09) VALUE "PAPER=".
+007000     05  WS-ML-PAPER-NUM           PIC ZZZZ9.
+007100     05  FILLER                    PIC X(01) VALUE SPACE.
+007200     05  WS-ML-SYSTEM-VALUE        PIC X(09) VALUE "SYSTEM=".
+007300     05  WS-ML-SYSTEM-NUM          PIC ZZZZ9.
+007400 01  WS-MISSING-LINE.
+007500     05  WS-MS-PLAYER-ID           PIC X(10).
+007600     05  FILLER                    PIC X(01) VALUE SPACE.
+007700     05  FILLER                    PIC X(38) VALUE
+007800         "NO SYSTEM SCORECARD FOR THIS PLAYER".
+007900 PROCEDURE DIVISION.
+008000******************************************************************
+008100*    0000-MAINLINE                                               *
+008200******************************************************************
+008300 0000-MAINLINE.
+008400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008500     PERFORM 2000-RECONCILE-ONE-PLAYER THRU 2000-EXIT
+008600         UNTIL WS-EOF-PAPER.
+008700     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+008800     STOP RUN.
+008900 1000-INITIALIZE.
+009000     OPEN INPUT PAPER-FILE.
+009010     IF WS-PA-STATUS = '00'
+009020         SET WS-PAPER-OPEN TO TRUE
+009030     ELSE
+009040         SET WS-EOF-PAPER TO TRUE
+009050     END-IF.
+009100     OPEN INPUT SCORECARD-FILE.
+009110     IF WS-SC-STATUS = '00'
+009120         SET WS-SCORECARD-OPEN TO TRUE
+009130     END-IF.
+009200     OPEN OUTPUT DISCREP-FILE.
+009300     MOVE "SCORECARD RECONCILIATION EXCEPTIONS" TO DI-LINE.
+009400     WRITE DI-LINE.
+009500     MOVE SPACES TO DI-LINE.
+009600     WRITE DI-LINE.
+009610     IF WS-PAPER-OPEN
+009620         PERFORM 1900-READ-NEXT-PAPER THRU 1900-EXIT
+009630     END-IF.
+009800 1000-EXIT.
+009900     EXIT.
+010000 1900-READ-NEXT-PAPER.
+010100     READ PAPER-FILE
+010200         AT END
+010300             SET WS-EOF-PAPER TO TRUE
+010400     END-READ.
+010500 1900-EXIT.
+010600     EXIT.
+010700******************************************************************
+010800*    2000-RECONCILE-ONE-PLAYER - LOOK UP THE PLAYER'S SYSTEM     *
+010900*    SCORECARD AND COMPARE EVERY CATEGORY AND THE GAME TOTAL     *
+011000*    AGAINST THE PAPER SCORESHEET ENTRY FOR THAT PLAYER.         *
+011100******************************************************************
+011200 2000-RECONCILE-ONE-PLAYER.
+011300     ADD 1 TO WS-PLAYER-COUNT.
+011400     MOVE 'N' TO WS-FOUND-SW.
+011500     MOVE PR-PLAYER-ID TO SC-PLAYER-ID.
+011510     IF WS-SCORECARD-OPEN
+011520         READ SCORECARD-FILE KEY IS SC-PLAYER-ID
+011600         IF WS-SC-STATUS = '23'
+011800             PERFORM 2100-WRITE-MISSING THRU 2100-EXIT
+011900         ELSE
+012000             SET WS-PLAYER-FOUND TO TRUE
+012100             PERFORM 2200-COMPARE-CATEGORIES THRU 2200-EXIT
+012200             PERFORM 2300-COMPARE-TOTAL THRU 2300-EXIT
+012300         END-IF
+012310     ELSE
+012320         PERFORM 2100-WRITE-MISSING THRU 2100-EXIT
+012330     END-IF.
+012400     PERFORM 1900-READ-NEXT-PAPER THRU 1900-EXIT.
+012500 2000-EXIT.
+012600     EXIT.
+012700 2100-WRITE-MISSING.
+012800     ADD 1 TO WS-DISCREP-COUNT.
+012900     MOVE SPACES TO WS-MISSING-LINE.
+013000     MOVE PR-PLAYER-ID TO WS-MS-PLAYER-ID.
+013100     WRITE DI-LINE FROM WS-MISSING-LINE.
+013200 2100-EXIT.
+013300     EXIT.
+013400******************************************************************
+013500*    2200-COMPARE-CATEGORIES - WALK ALL 12 CATEGORIES COMPARING  *
+013600*    THE PAPER SCORE TABLE AGAINST THE SYSTEM SCORE TABLE.       *
+013700******************************************************************
+013800 2200-COMPARE-CATEGORIES.
+013900     PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+014000             UNTIL WS-SUBSCRIPT > 12
+014100         IF PR-SCORE-TBL (WS-SUBSCRIPT)
+014200                 NOT = SC-SCORE-OF-CAT (WS-SUBSCRIPT)
+014300             PERFORM 2250-WRITE-CATEGORY-MISMATCH THRU 2250-EXIT
+014400         END-IF
+014500     END-PERFORM.
+014600 2200-EXIT.
+014700     EXIT.
+014800 2250-WRITE-CATEGORY-MISMATCH.
+014900     ADD 1 TO WS-DISCREP-COUNT.
+015000     MOVE SPACES TO WS-MISMATCH-LINE.
+015100     MOVE PR-PLAYER-ID TO WS-ML-PLAYER-ID.
+015200     MOVE WS-CAT-TAG (WS-SUBSCRIPT) TO WS-ML-ITEM.
+015300     MOVE "PAPER=" TO WS-ML-PAPER-VALUE.
+015400     MOVE PR-SCORE-TBL (WS-SUBSCRIPT) TO WS-ML-PAPER-NUM.
+015500     MOVE "SYSTEM=" TO WS-ML-SYSTEM-VALUE.
+015600     MOVE SC-SCORE-OF-CAT (WS-SUBSCRIPT) TO WS-ML-SYSTEM-NUM.
+015700     WRITE DI-LINE FROM WS-MISMATCH-LINE.
+015800 2250-EXIT.
+015900     EXIT.
+016000******************************************************************
+016100*    2300-COMPARE-TOTAL - COMPARE THE PAPER GAME TOTAL AGAINST   *
+016200*    THE SUM OF THE 12 SYSTEM CATEGORY SCORES.  SC-GAME-TOTAL    *
+016250*    ITSELF INCLUDES ANY YACHT BONUS ADDED BY THE YACHT BONUS    *
+016270*    RULE, BUT PAPERREC HAS NO BOX FOR THAT ON THE SCORESHEET,   *
+016280*    SO THE BONUS MUST BE BACKED OUT BEFORE COMPARING OR EVERY   *
+016290*    BONUS NIGHT WOULD BE FLAGGED AS A MISMATCH.                 *
+016300******************************************************************
+016500 2300-COMPARE-TOTAL.
+016550     COMPUTE WS-CATEGORY-TOTAL = SC-GAME-TOTAL
+016560         - SC-YACHT-BONUS-TOTAL.
+016600     IF PR-GAME-TOTAL NOT = WS-CATEGORY-TOTAL
+016700         ADD 1 TO WS-DISCREP-COUNT
+016800         MOVE SPACES TO WS-MISMATCH-LINE
+016900         MOVE PR-PLAYER-ID TO WS-ML-PLAYER-ID
+017000         MOVE "GAME TOTAL" TO WS-ML-ITEM
+017100         MOVE "PAPER=" TO WS-ML-PAPER-VALUE
+017200         MOVE PR-GAME-TOTAL TO WS-ML-PAPER-NUM
+017300         MOVE "SYSTEM=" TO WS-ML-SYSTEM-VALUE
+017400         MOVE WS-CATEGORY-TOTAL TO WS-ML-SYSTEM-NUM
+017500         WRITE DI-LINE FROM WS-MISMATCH-LINE
+017600     END-IF.
+017700 2300-EXIT.
+017800     EXIT.
+017900******************************************************************
+018000*    8000-FINALIZE - PRINT THE RUN TOTALS AND CLOSE UP.          *
+018100******************************************************************
+018200 8000-FINALIZE.
+018300     MOVE SPACES TO DI-LINE.
+018400     WRITE DI-LINE.
+018410     IF WS-PAPER-OPEN
+018420         CLOSE PAPER-FILE
+018430     END-IF.
+018440     IF WS-SCORECARD-OPEN
+018450         CLOSE SCORECARD-FILE
+018460     END-IF.
+018700     CLOSE DISCREP-FILE.
+018800 8000-EXIT.
+018900     EXIT.
