@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    COPYBOOK      TURNREC                                        *
+000300*    DESCRIPTION    ONE RECORD PER TURN ON THE NIGHTLY TURNS      *
+000400*                   INPUT FILE - PLAYER, CATEGORY CALLED AND      *
+000500*                   THE DICE ROLLED.  TR-TURN-NO IS THE TURN'S    *
+000600*                   SEQUENCE NUMBER FOR THE NIGHT AND IS USED BY  *
+000700*                   YACHTRPT TO CHECKPOINT/RESTART THE RUN.       *
+000800*    CALLED BY      YACHTRPT                                      *
+000900******************************************************************
+001000 01  TR-RECORD.
+001100     05  TR-TURN-NO                PIC 9(07).
+001200     05  TR-PLAYER-ID              PIC X(10).
+001300     05  TR-PLAYER-NAME            PIC X(20).
+001400     05  TR-CATEGORY               PIC X(15).
+001500     05  TR-DICE                   PIC 9(05).
+001600     05  FILLER                    PIC X(10) VALUE SPACES.
