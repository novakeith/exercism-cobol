@@ -0,0 +1,15 @@
+000100******************************************************************
+000200*    COPYBOOK      PAPERREC                                       *
+000300*    DESCRIPTION    ONE RECORD PER PLAYER ON THE KEYED-IN PAPER   *
+000400*                   SCORESHEET FILE USED BY YACHTREC TO           *
+000500*                   RECONCILE THE TABLE'S PAPER BACKUP AGAINST    *
+000600*                   THE SYSTEM-COMPUTED SCORECARD.  CATEGORY      *
+000700*                   ORDER MATCHES SC-SCORE-TBL IN SCORECRD.       *
+000800*    CALLED BY      YACHTREC                                      *
+000900******************************************************************
+001000 01  PR-RECORD.
+001100     05  PR-PLAYER-ID              PIC X(10).
+001200     05  PR-PLAYER-NAME            PIC X(20).
+001300     05  PR-SCORE-TBL              PIC 9(03) OCCURS 12 TIMES.
+001400     05  PR-GAME-TOTAL             PIC 9(05).
+001500     05  FILLER                    PIC X(10) VALUE SPACES.
