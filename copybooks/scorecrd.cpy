@@ -0,0 +1,37 @@
+000100******************************************************************
+000200*    COPYBOOK      SCORECRD                                       *
+000300*    DESCRIPTION    SCORECARD MASTER RECORD - ONE PER PLAYER      *
+000400*                   PER NIGHT, KEYED BY PLAYER ID.  HOLDS ALL     *
+000500*                   12 CATEGORY SCORES, THE USED-CATEGORY         *
+000600*                   SWITCHES AND THE RUNNING GAME TOTAL.          *
+000700*    CALLED BY      YACHT, YACHTRPT, YACHTLDR, YACHTSHT, YACHTREC *
+000800******************************************************************
+000900 01  SC-RECORD.
+001000     05  SC-PLAYER-ID              PIC X(10).
+001100     05  SC-PLAYER-NAME            PIC X(20).
+001200*        CATEGORY SCORES ARE HELD BOTH AS NAMED FIELDS AND AS A
+001300*        REDEFINED TABLE SO A CATEGORY INDEX (SEE WS-CAT-INDEX
+001400*        IN THE CALLING PROGRAMS) CAN ADDRESS ANY ONE OF THEM.
+001500     05  SC-SCORES.
+001600         10  SC-SCORE-ONES         PIC 9(03).
+001700         10  SC-SCORE-TWOS         PIC 9(03).
+001800         10  SC-SCORE-THREES       PIC 9(03).
+001900         10  SC-SCORE-FOURS        PIC 9(03).
+002000         10  SC-SCORE-FIVES        PIC 9(03).
+002100         10  SC-SCORE-SIXES        PIC 9(03).
+002200         10  SC-SCORE-FULL-HOUSE   PIC 9(03).
+002300         10  SC-SCORE-4-KIND       PIC 9(03).
+002400         10  SC-SCORE-LIL-STRGHT   PIC 9(03).
+002500         10  SC-SCORE-BIG-STRGHT   PIC 9(03).
+002600         10  SC-SCORE-YACHT        PIC 9(03).
+002700         10  SC-SCORE-CHOICE       PIC 9(03).
+002800     05  SC-SCORE-TBL REDEFINES SC-SCORES.
+002900         10  SC-SCORE-OF-CAT       PIC 9(03) OCCURS 12 TIMES.
+003000     05  SC-USED-SWITCHES.
+003100         10  SC-USED-SW            PIC X(01) OCCURS 12 TIMES.
+003200             88  SC-CAT-USED               VALUE 'Y'.
+003300             88  SC-CAT-NOT-USED           VALUE 'N'.
+003400     05  SC-YACHT-BONUS-CNT        PIC 9(03) VALUE 0.
+003500     05  SC-YACHT-BONUS-TOTAL     PIC 9(05) VALUE 0.
+003600     05  SC-GAME-TOTAL             PIC 9(05) VALUE 0.
+003700     05  FILLER                    PIC X(10) VALUE SPACES.
