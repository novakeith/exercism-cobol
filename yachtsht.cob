@@ -0,0 +1,204 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. YACHTSHT.
+000300 AUTHOR. J HALVORSEN.
+000400 INSTALLATION. RIVERSIDE SOCIAL CLUB GAME NIGHT.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY                                        *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    08/09/2026 JH    ORIGINAL - PRINTS A FORMATTED PAPER-STYLE  *
+001100*                     SCORESHEET FOR EACH PLAYER ID LISTED ON    *
+001200*                     THE CONTROL FILE SO A PLAYER CAN TAKE A    *
+001300*                     COPY OF THEIR GAME HOME.                   *
+001310*    08/09/2026 JH    CHECK WS-CT-STATUS AND WS-SC-STATUS AFTER  *
+001320*                     OPENING CONTROL-FILE AND SCORECARD-FILE SO *
+001330*                     A MISSING FILE IS REPORTED INSTEAD OF      *
+001340*                     ABENDING ON THE FIRST READ.                *
+001400******************************************************************
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT SCORECARD-FILE ASSIGN TO "SCORECRD"
+001900         ORGANIZATION IS INDEXED
+002000         ACCESS MODE IS DYNAMIC
+002100         RECORD KEY IS SC-PLAYER-ID
+002200         FILE STATUS IS WS-SC-STATUS.
+002300     SELECT CONTROL-FILE ASSIGN TO "PLAYERID"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-CT-STATUS.
+002600     SELECT PRINT-FILE ASSIGN TO "SCORESHT"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-PR-STATUS.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  SCORECARD-FILE.
+003200     COPY "scorecrd.cpy".
+003300 FD  CONTROL-FILE.
+003400 01  CT-PLAYER-ID                  PIC X(10).
+003500 FD  PRINT-FILE.
+003600 01  PR-LINE                       PIC X(80).
+003700 WORKING-STORAGE SECTION.
+003800 77  WS-SC-STATUS                  PIC X(02) VALUE '00'.
+003900 77  WS-CT-STATUS                  PIC X(02) VALUE '00'.
+004000 77  WS-PR-STATUS                  PIC X(02) VALUE '00'.
+004100 77  WS-SUBSCRIPT                  PIC 9(02) VALUE 0.
+004200 01  WS-SWITCHES.
+004300     05  WS-EOF-SW                 PIC X(01) VALUE 'N'.
+004400         88  WS-EOF-CONTROL                VALUE 'Y'.
+004500     05  WS-FOUND-SW               PIC X(01) VALUE 'N'.
+004600         88  WS-PLAYER-FOUND               VALUE 'Y'.
+004610     05  WS-CT-OPEN-SW             PIC X(01) VALUE 'N'.
+004620         88  WS-CONTROL-OPEN               VALUE 'Y'.
+004630     05  WS-SC-OPEN-SW             PIC X(01) VALUE 'N'.
+004640         88  WS-SCORECARD-OPEN             VALUE 'Y'.
+004700******************************************************************
+004800*    THE TWELVE CATEGORY LABELS, IN THE SAME ORDER AS            *
+004900*    SC-SCORE-TBL IN SCORECRD, PRINTED DOWN THE LEFT OF THE      *
+005000*    SCORESHEET.                                                 *
+005100******************************************************************
+005200 01  WS-CAT-LABELS.
+005300     05  FILLER        PIC X(17) VALUE "ONES".
+005400     05  FILLER        PIC X(17) VALUE "TWOS".
+005500     05  FILLER        PIC X(17) VALUE "THREES".
+005600     05  FILLER        PIC X(17) VALUE "FOURS".
+005700     05  FILLER        PIC X(17) VALUE "FIVES".
+005800     05  FILLER        PIC X(17) VALUE "SIXES".
+005900     05  FILLER        PIC X(17) VALUE "FULL HOUSE".
+006000     05  FILLER        PIC X(17) VALUE "FOUR OF A KIND".
+006100     05  FILLER        PIC X(17) VALUE "LITTLE STRAIGHT".
+006200     05  FILLER        PIC X(17) VALUE "BIG STRAIGHT".
+006300     05  FILLER        PIC X(17) VALUE "YACHT".
+006400     05  FILLER        PIC X(17) VALUE "CHOICE".
+006500 01  WS-CAT-LABEL-TBL REDEFINES WS-CAT-LABELS.
+006600     05  WS-CAT-LABEL              PIC X(17) OCCURS 12 TIMES.
+006700 01  WS-HEADING-LINE-1.
+006800     05  FILLER                    PIC X(20) VALUE
+006900         "YACHT SCORESHEET".
+007000     05  WS-HD-PLAYER-NAME         PIC X(20).
+007100 01  WS-HEADING-LINE-2.
+007200     05  FILLER                    PIC X(12) VALUE "PLAYER ID: ".
+007300     05  WS-HD-PLAYER-ID           PIC X(10).
+007400 01  WS-CATEGORY-LINE.
+007500     05  WS-CL-LABEL               PIC X(17).
+007600     05  FILLER                    PIC X(05) VALUE ". . .".
+007700     05  WS-CL-SCORE               PIC ZZ9.
+007800 01  WS-BONUS-LINE.
+007900     05  FILLER        PIC X(17) VALUE "YACHT BONUSES".
+008000     05  FILLER                    PIC X(05) VALUE ". . .".
+008100     05  WS-BL-COUNT               PIC ZZ9.
+008200     05  FILLER                    PIC X(12) VALUE " BONUS PTS: ".
+008300     05  WS-BL-TOTAL               PIC ZZZZ9.
+008400 01  WS-TOTAL-LINE.
+008500     05  FILLER                    PIC X(17) VALUE "GAME TOTAL".
+008600     05  FILLER                    PIC X(05) VALUE ". . .".
+008700     05  WS-TL-TOTAL               PIC ZZZZ9.
+008800 PROCEDURE DIVISION.
+008900******************************************************************
+009000*    0000-MAINLINE                                               *
+009100******************************************************************
+009200 0000-MAINLINE.
+009300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009400     PERFORM 2000-PRINT-ONE-SCORESHEET THRU 2000-EXIT
+009500         UNTIL WS-EOF-CONTROL.
+009600     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+009700     STOP RUN.
+009800 1000-INITIALIZE.
+009900     OPEN INPUT CONTROL-FILE.
+009910     IF WS-CT-STATUS = '00'
+009920         SET WS-CONTROL-OPEN TO TRUE
+009930     ELSE
+009940         SET WS-EOF-CONTROL TO TRUE
+009950     END-IF.
+010000     OPEN INPUT SCORECARD-FILE.
+010010     IF WS-SC-STATUS = '00'
+010020         SET WS-SCORECARD-OPEN TO TRUE
+010030     END-IF.
+010100     OPEN OUTPUT PRINT-FILE.
+010200     IF WS-CONTROL-OPEN
+010210         PERFORM 1900-READ-NEXT-PLAYER THRU 1900-EXIT
+010220     END-IF.
+010300 1000-EXIT.
+010400     EXIT.
+010500 1900-READ-NEXT-PLAYER.
+010600     READ CONTROL-FILE
+010700         AT END
+010800             SET WS-EOF-CONTROL TO TRUE
+010900     END-READ.
+011000 1900-EXIT.
+011100     EXIT.
+011200******************************************************************
+011300*    2000-PRINT-ONE-SCORESHEET - LOOK UP THE PLAYER AND PRINT    *
+011400*    THEIR SCORESHEET, OR A NOT-FOUND NOTE IF THEY NEVER PLAYED. *
+011500******************************************************************
+011600 2000-PRINT-ONE-SCORESHEET.
+011700     MOVE 'N' TO WS-FOUND-SW.
+011800     MOVE CT-PLAYER-ID TO SC-PLAYER-ID.
+011810     IF WS-SCORECARD-OPEN
+011820         READ SCORECARD-FILE KEY IS SC-PLAYER-ID
+011900         IF WS-SC-STATUS = '23'
+012100             MOVE SPACES TO PR-LINE
+012200             STRING "NO SCORECARD ON FILE FOR PLAYER "
+012300                 CT-PLAYER-ID DELIMITED BY SIZE
+012400                 INTO PR-LINE
+012410             END-STRING
+012500             WRITE PR-LINE
+012600         ELSE
+012700             SET WS-PLAYER-FOUND TO TRUE
+012800         END-IF
+012810     ELSE
+012820         MOVE SPACES TO PR-LINE
+012830         STRING "NO SCORECARD FILE ON HAND FOR PLAYER "
+012840             CT-PLAYER-ID DELIMITED BY SIZE
+012850             INTO PR-LINE
+012860         END-STRING
+012870         WRITE PR-LINE
+012880     END-IF.
+012900     IF WS-PLAYER-FOUND
+013000         PERFORM 3000-WRITE-SCORESHEET THRU 3000-EXIT
+013100     END-IF.
+013200     PERFORM 1900-READ-NEXT-PLAYER THRU 1900-EXIT.
+013300 2000-EXIT.
+013400     EXIT.
+013500******************************************************************
+013600*    3000-WRITE-SCORESHEET                                       *
+013700******************************************************************
+013800 3000-WRITE-SCORESHEET.
+013900     MOVE SPACES TO PR-LINE.
+014000     WRITE PR-LINE.
+014300     MOVE SC-PLAYER-NAME TO WS-HD-PLAYER-NAME.
+014400     WRITE PR-LINE FROM WS-HEADING-LINE-1.
+014500     MOVE SC-PLAYER-ID TO WS-HD-PLAYER-ID.
+014600     WRITE PR-LINE FROM WS-HEADING-LINE-2.
+014700     MOVE SPACES TO PR-LINE.
+014800     WRITE PR-LINE.
+014900     PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+015000             UNTIL WS-SUBSCRIPT > 12
+015100         MOVE WS-CAT-LABEL (WS-SUBSCRIPT) TO WS-CL-LABEL
+015200         MOVE SC-SCORE-OF-CAT (WS-SUBSCRIPT) TO WS-CL-SCORE
+015300         WRITE PR-LINE FROM WS-CATEGORY-LINE
+015400     END-PERFORM.
+015500     IF SC-YACHT-BONUS-CNT > 0
+015600         MOVE SC-YACHT-BONUS-CNT TO WS-BL-COUNT
+015700         MOVE SC-YACHT-BONUS-TOTAL TO WS-BL-TOTAL
+015800         WRITE PR-LINE FROM WS-BONUS-LINE
+015900     END-IF.
+016000     MOVE SPACES TO PR-LINE.
+016100     WRITE PR-LINE.
+016200     MOVE SC-GAME-TOTAL TO WS-TL-TOTAL.
+016300     WRITE PR-LINE FROM WS-TOTAL-LINE.
+016400 3000-EXIT.
+016500     EXIT.
+016600******************************************************************
+016700*    8000-FINALIZE                                               *
+016800******************************************************************
+016900 8000-FINALIZE.
+016910     IF WS-CONTROL-OPEN
+016920         CLOSE CONTROL-FILE
+016930     END-IF.
+016940     IF WS-SCORECARD-OPEN
+016950         CLOSE SCORECARD-FILE
+016960     END-IF.
+017200     CLOSE PRINT-FILE.
+017300 8000-EXIT.
+017400     EXIT.
