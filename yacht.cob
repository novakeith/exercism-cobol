@@ -1,100 +1,398 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YACHT.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-RESULT PIC 99 VALUE 0.
-       01 WS-CATEGORY PIC X(15).
-       01 WS-DICE PIC 9(5).
-       01 WS-CNT1 PIC 9(5) VALUE 0.
-       01 WS-CNT2 PIC 9(5) VALUE 0.
-       01 WS-CNT3 PIC 9(5) VALUE 0.
-       01 WS-CNT4 PIC 9(5) VALUE 0.
-       01 WS-CNT5 PIC 9(5) VALUE 0.
-       01 WS-CNT6 PIC 9(5) VALUE 0.
-          PROCEDURE DIVISION.
-          YACHT.
-            INSPECT WS-DICE TALLYING WS-CNT1 FOR ALL '1'.
-            INSPECT WS-DICE TALLYING WS-CNT2 FOR ALL '2'.
-            INSPECT WS-DICE TALLYING WS-CNT3 FOR ALL '3'.
-            INSPECT WS-DICE TALLYING WS-CNT4 FOR ALL '4'.
-            INSPECT WS-DICE TALLYING WS-CNT5 FOR ALL '5'.
-            INSPECT WS-DICE TALLYING WS-CNT6 FOR ALL '6'.
-
-            EVALUATE WS-CATEGORY
-               WHEN "yacht"
-                  IF WS-CNT1=5 OR WS-CNT2=5 OR WS-CNT3=5 OR WS-CNT4=5 OR WS-CNT5=5 OR WS-CNT6=5 THEN
-                     MOVE 50 TO WS-RESULT
-                  ELSE
-                     MOVE 0 TO WS-RESULT
-                  END-IF
-               WHEN "ones"
-                  MOVE WS-CNT1 TO WS-RESULT
-               WHEN "twos"
-                  COMPUTE WS-CNT2 = (WS-CNT2 * 2)
-                  MOVE WS-CNT2 TO WS-RESULT
-               WHEN "threes"
-                  COMPUTE WS-CNT3 = (WS-CNT3 * 3)
-                  MOVE WS-CNT3 TO WS-RESULT
-               WHEN "fours"
-                  COMPUTE WS-CNT4 = (WS-CNT4 * 4)
-                  MOVE WS-CNT4 TO WS-RESULT
-               WHEN "fives"
-                  COMPUTE WS-CNT5 = (WS-CNT5 * 5)
-                  MOVE WS-CNT5 TO WS-RESULT
-               WHEN "sixes"
-                  COMPUTE WS-CNT6 = (WS-CNT6 * 6)
-                  MOVE WS-CNT6 TO WS-RESULT
-               WHEN "full house"
-                  IF (WS-CNT1=3 OR WS-CNT2=3 OR WS-CNT3=3 OR WS-CNT4=3 OR WS-CNT5=3 OR WS-CNT6=3) THEN
-                     IF (WS-CNT1=2 OR WS-CNT2=2 OR WS-CNT3=2 OR WS-CNT4=2 OR WS-CNT5=2 OR WS-CNT6=2) THEN
-                        COMPUTE WS-RESULT = (WS-CNT1 * 1) + (WS-CNT2 * 2) + (WS-CNT3 * 3) + (WS-CNT4 * 4) + (WS-CNT5 * 5) + (WS-CNT6 * 6)
-                     ELSE
-                        MOVE 0 TO WS-RESULT
-                     END-IF
-                  ELSE
-                     MOVE 0 TO WS-RESULT
-                  END-IF
-               WHEN "four of a kind"
-                  MOVE 0 TO WS-RESULT
-                  IF WS-CNT1>3 THEN
-                     MOVE 4 TO WS-RESULT
-                  END-IF
-                  IF WS-CNT2>3 THEN
-                     MOVE 8 TO WS-RESULT
-                  END-IF
-                  IF WS-CNT3>3 THEN
-                     MOVE 12 TO WS-RESULT
-                  END-IF
-                  IF WS-CNT4>3 THEN
-                     MOVE 16 TO WS-RESULT
-                  END-IF
-                  IF WS-CNT5>3 THEN
-                     MOVE 20 TO WS-RESULT
-                  END-IF
-                  IF WS-CNT6>3 THEN
-                     MOVE 24 TO WS-RESULT
-                  END-IF
-               WHEN "little straight"
-                  IF (WS-CNT1=1 AND WS-CNT2=1 AND WS-CNT3=1 AND WS-CNT4=1 AND WS-CNT5=1) THEN
-                     MOVE 30 TO WS-RESULT
-                  ELSE
-                     MOVE 0 TO WS-RESULT
-                  END-IF
-               WHEN "big straight"
-                  IF (WS-CNT6=1 AND WS-CNT2=1 AND WS-CNT3=1 AND WS-CNT4=1 AND WS-CNT5=1) THEN
-                     MOVE 30 TO WS-RESULT
-                  ELSE
-                     MOVE 0 TO WS-RESULT
-                  END-IF
-               WHEN "choice"
-                  COMPUTE WS-RESULT = (WS-CNT1 * 1) + (WS-CNT2 * 2) + (WS-CNT3 * 3) + (WS-CNT4 * 4) + (WS-CNT5 * 5) + (WS-CNT6 * 6)
-      
-            END-EVALUATE.
-
-            MOVE 0 to WS-CNT1.
-            MOVE 0 to WS-CNT2.
-            MOVE 0 to WS-CNT3.
-            MOVE 0 to WS-CNT4.
-            MOVE 0 to WS-CNT5.
-            MOVE 0 to WS-CNT6.
-      * STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. YACHT.
+000300 AUTHOR. J HALVORSEN.
+000400 INSTALLATION. RIVERSIDE SOCIAL CLUB GAME NIGHT.
+000500 DATE-WRITTEN. 01/15/2024.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY                                        *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    01/15/2024 JH    ORIGINAL ONE-SHOT SCORING ROUTINE.         *
+001100*    08/09/2026 JH    CONVERTED TO A CALLABLE SUBPROGRAM THAT    *
+001200*                     READS/UPDATES THE SCORECARD FILE SO A      *
+001300*                     PLAYER'S FULL 12-CATEGORY GAME IS KEPT BY  *
+001400*                     THE PROGRAM INSTEAD OF ON PAPER.           *
+001500*    08/09/2026 JH    REJECT DICE ROLLS WITH A DIGIT OUTSIDE     *
+001600*                     1-6 AND LOG THEM TO THE EXCEPTIONS FILE.   *
+001700*    08/09/2026 JH    ADDED WHEN OTHER TO THE CATEGORY LOOKUP -  *
+001800*                     UNRECOGNIZED CATEGORY NAMES NOW GO TO THE  *
+001900*                     AUDIT LOG INSTEAD OF REUSING THE LAST      *
+002000*                     WS-RESULT.                                 *
+002100*    08/09/2026 JH    ENFORCE ONE SCORING ATTEMPT PER CATEGORY   *
+002200*                     PER PLAYER USING SC-USED-SWITCHES.         *
+002300*    08/09/2026 JH    SUPPORT THE HOUSE YACHT BONUS RULE - A     *
+002400*                     FIVE-OF-A-KIND ROLLED AFTER YACHT IS       *
+002500*                     ALREADY SCORED ADDS A FIXED BONUS INSTEAD  *
+002600*                     OF BEING REJECTED AS AN ALREADY-USED       *
+002700*                     CATEGORY.                                  *
+002750*    08/09/2026 JH    LK-STATUS WAS NOT BEING SET ON THE '08',   *
+002760*                     '12' AND '16' REJECTION PATHS, AND THE     *
+002770*                     YACHT BONUS WAS AWARDED WHENEVER THE YACHT *
+002780*                     CATEGORY WAS USED INSTEAD OF ONLY WHEN IT  *
+002790*                     HAD ACTUALLY SCORED 50.  ALSO DROPPED THE  *
+002795*                     UNUSED WS-NEW-PLAYER-SW SWITCH.            *
+002800******************************************************************
+002900 ENVIRONMENT DIVISION.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT SCORECARD-FILE ASSIGN TO "SCORECRD"
+003600         ORGANIZATION IS INDEXED
+003700         ACCESS MODE IS DYNAMIC
+003800         RECORD KEY IS SC-PLAYER-ID
+003900         FILE STATUS IS WS-SC-STATUS.
+004000     SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS WS-EX-STATUS.
+004300     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS WS-AU-STATUS.
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  SCORECARD-FILE.
+004900     COPY "scorecrd.cpy".
+005000 FD  EXCEPTION-FILE.
+005100 01  EX-RECORD                     PIC X(80).
+005200 FD  AUDIT-FILE.
+005300 01  AU-RECORD                     PIC X(80).
+005400 WORKING-STORAGE SECTION.
+005500******************************************************************
+005600*    FILE STATUS AND STANDALONE COUNTERS/SWITCHES                *
+005700******************************************************************
+005800 77  WS-SC-STATUS                  PIC X(02) VALUE '00'.
+005900 77  WS-EX-STATUS                  PIC X(02) VALUE '00'.
+006000 77  WS-AU-STATUS                  PIC X(02) VALUE '00'.
+006100 77  WS-CNT1                       PIC 9(05) VALUE 0.
+006200 77  WS-CNT2                       PIC 9(05) VALUE 0.
+006300 77  WS-CNT3                       PIC 9(05) VALUE 0.
+006400 77  WS-CNT4                       PIC 9(05) VALUE 0.
+006500 77  WS-CNT5                       PIC 9(05) VALUE 0.
+006600 77  WS-CNT6                       PIC 9(05) VALUE 0.
+006700 77  WS-DIGIT-TOTAL                PIC 9(05) VALUE 0.
+006800 77  WS-CAT-INDEX                  PIC 9(02) VALUE 0.
+006900 77  WS-SUBSCRIPT                  PIC 9(02) VALUE 0.
+007000 77  WS-YACHT-BONUS-AMT            PIC 9(03) VALUE 100.
+007100 01  WS-SWITCHES.
+007200     05  WS-DICE-SW                PIC X(01) VALUE 'N'.
+007300         88  WS-DICE-INVALID               VALUE 'Y'.
+007400         88  WS-DICE-VALID                 VALUE 'N'.
+007500     05  WS-CATEGORY-SW            PIC X(01) VALUE 'N'.
+007600         88  WS-CATEGORY-INVALID           VALUE 'Y'.
+007700         88  WS-CATEGORY-VALID             VALUE 'N'.
+007800     05  WS-USED-SW                PIC X(01) VALUE 'N'.
+007900         88  WS-CATEGORY-ALREADY-USED      VALUE 'Y'.
+008000     05  WS-BONUS-SW               PIC X(01) VALUE 'N'.
+008100         88  WS-YACHT-BONUS-EARNED         VALUE 'Y'.
+008200     05  WS-FIVE-KIND-SW           PIC X(01) VALUE 'N'.
+008300         88  WS-FIVE-OF-A-KIND             VALUE 'Y'.
+008600 01  WS-AUDIT-LINE.
+008700     05  WS-AU-PLAYER-ID           PIC X(10).
+008800     05  FILLER                    PIC X(01) VALUE SPACE.
+008900     05  WS-AU-BAD-CATEGORY        PIC X(15).
+009000     05  FILLER                    PIC X(01) VALUE SPACE.
+009100     05  WS-AU-REASON              PIC X(40).
+009200 01  WS-EXCEPTION-LINE.
+009300     05  WS-EX-PLAYER-ID           PIC X(10).
+009400     05  FILLER                    PIC X(01) VALUE SPACE.
+009500     05  WS-EX-CATEGORY            PIC X(15).
+009600     05  FILLER                    PIC X(01) VALUE SPACE.
+009700     05  WS-EX-DICE                PIC 9(05).
+009800     05  FILLER                    PIC X(01) VALUE SPACE.
+009900     05  WS-EX-REASON              PIC X(30).
+010000 LINKAGE SECTION.
+010100 01  LK-PLAYER-ID                  PIC X(10).
+010200 01  LK-PLAYER-NAME                PIC X(20).
+010300 01  LK-CATEGORY                   PIC X(15).
+010400 01  LK-DICE                       PIC 9(05).
+010500 01  LK-RESULT                     PIC 9(03).
+010600*    LK-STATUS RETURN CODES -
+010700*       '00' CATEGORY SCORED NORMALLY
+010800*       '04' YACHT HOUSE BONUS AWARDED (TOTAL UPDATED, NO
+010900*            CATEGORY WAS SCORED)
+011000*       '08' CATEGORY ALREADY USED FOR THIS PLAYER - REJECTED
+011100*       '12' DICE ROLL INVALID (DIGIT OUTSIDE 1-6) - REJECTED
+011200*       '16' CATEGORY NAME NOT RECOGNIZED - REJECTED
+011300 01  LK-STATUS                     PIC X(02).
+011400 PROCEDURE DIVISION USING LK-PLAYER-ID LK-PLAYER-NAME
+011500         LK-CATEGORY LK-DICE LK-RESULT LK-STATUS.
+011600******************************************************************
+011700*    0000-MAINLINE                                               *
+011800******************************************************************
+011900 0000-MAINLINE.
+012000     MOVE '00' TO LK-STATUS.
+012100     MOVE 0 TO LK-RESULT.
+012200     PERFORM 1000-TALLY-DICE THRU 1000-EXIT.
+012300     PERFORM 2000-VALIDATE-DICE THRU 2000-EXIT.
+012400     IF WS-DICE-INVALID
+012500         GO TO 0000-EXIT
+012600     END-IF.
+012700     PERFORM 3000-RESOLVE-CATEGORY THRU 3000-EXIT.
+012800     IF WS-CATEGORY-INVALID
+012900         GO TO 0000-EXIT
+013000     END-IF.
+013100     PERFORM 4000-OPEN-SCORECARD THRU 4000-EXIT.
+013200     PERFORM 5000-CHECK-FIVE-OF-KIND THRU 5000-EXIT.
+013300     PERFORM 5500-CHECK-CATEGORY-USED THRU 5500-EXIT.
+013400     IF WS-CATEGORY-ALREADY-USED
+013500         PERFORM 9000-CLOSE-SCORECARD THRU 9000-EXIT
+013600         GO TO 0000-EXIT
+013700     END-IF.
+013800     PERFORM 6000-COMPUTE-SCORE THRU 6000-EXIT.
+013900     PERFORM 7000-UPDATE-SCORECARD THRU 7000-EXIT.
+014000     PERFORM 9000-CLOSE-SCORECARD THRU 9000-EXIT.
+014100 0000-EXIT.
+014200     GOBACK.
+014300******************************************************************
+014400*    1000-TALLY-DICE - COUNT HOW MANY OF EACH FACE 1-6 APPEAR    *
+014500*    IN LK-DICE.                                                 *
+014600******************************************************************
+014700 1000-TALLY-DICE.
+014800     MOVE 0 TO WS-CNT1 WS-CNT2 WS-CNT3 WS-CNT4 WS-CNT5 WS-CNT6.
+014900     INSPECT LK-DICE TALLYING WS-CNT1 FOR ALL '1'.
+015000     INSPECT LK-DICE TALLYING WS-CNT2 FOR ALL '2'.
+015100     INSPECT LK-DICE TALLYING WS-CNT3 FOR ALL '3'.
+015200     INSPECT LK-DICE TALLYING WS-CNT4 FOR ALL '4'.
+015300     INSPECT LK-DICE TALLYING WS-CNT5 FOR ALL '5'.
+015400     INSPECT LK-DICE TALLYING WS-CNT6 FOR ALL '6'.
+015500 1000-EXIT.
+015600     EXIT.
+015700******************************************************************
+015800*    2000-VALIDATE-DICE - EVERY DIGIT OF LK-DICE MUST BE 1-6.    *
+015900*    IF THE SIX TALLIES DO NOT ADD UP TO THE FIVE DICE ROLLED,   *
+016000*    SOME DIGIT WAS A 0, 7, 8 OR 9 (NOT POSSIBLE ON A DIE) AND   *
+016100*    THE ROLL IS A MIS-KEYED ENTRY RATHER THAN SOMETHING TO      *
+016200*    SCORE.                                                      *
+016300******************************************************************
+016400 2000-VALIDATE-DICE.
+016500     MOVE 'N' TO WS-DICE-SW.
+016600     COMPUTE WS-DIGIT-TOTAL = WS-CNT1 + WS-CNT2 + WS-CNT3
+016700         + WS-CNT4 + WS-CNT5 + WS-CNT6.
+016800     IF WS-DIGIT-TOTAL NOT = 5
+016900         SET WS-DICE-INVALID TO TRUE
+016950         MOVE '12' TO LK-STATUS
+017000         PERFORM 2100-LOG-EXCEPTION THRU 2100-EXIT
+017100     END-IF.
+017200 2000-EXIT.
+017300     EXIT.
+017400 2100-LOG-EXCEPTION.
+017500     OPEN EXTEND EXCEPTION-FILE.
+017600     IF WS-EX-STATUS = '05' OR WS-EX-STATUS = '35'
+017700         OPEN OUTPUT EXCEPTION-FILE
+017800     END-IF.
+017900     MOVE LK-PLAYER-ID TO WS-EX-PLAYER-ID.
+018000     MOVE LK-CATEGORY TO WS-EX-CATEGORY.
+018100     MOVE LK-DICE TO WS-EX-DICE.
+018200     MOVE "ROLL HAS A DIGIT OUTSIDE 1-6" TO WS-EX-REASON.
+018300     WRITE EX-RECORD FROM WS-EXCEPTION-LINE.
+018400     CLOSE EXCEPTION-FILE.
+018500 2100-EXIT.
+018600     EXIT.
+018700******************************************************************
+018800*    3000-RESOLVE-CATEGORY - TURN THE CATEGORY NAME INTO THE     *
+018900*    1-12 INDEX USED TO ADDRESS SC-SCORE-TBL/SC-USED-SW.  ANY    *
+019000*    NAME THAT DOES NOT MATCH ONE OF THE TWELVE CATEGORIES IS    *
+019100*    LOGGED TO THE AUDIT LOG RATHER THAN LEFT TO FALL THROUGH.   *
+019200******************************************************************
+019300 3000-RESOLVE-CATEGORY.
+019400     MOVE 'N' TO WS-CATEGORY-SW.
+019500     EVALUATE LK-CATEGORY
+019600         WHEN "ones"            MOVE 01 TO WS-CAT-INDEX
+019700         WHEN "twos"            MOVE 02 TO WS-CAT-INDEX
+019800         WHEN "threes"          MOVE 03 TO WS-CAT-INDEX
+019900         WHEN "fours"           MOVE 04 TO WS-CAT-INDEX
+020000         WHEN "fives"           MOVE 05 TO WS-CAT-INDEX
+020100         WHEN "sixes"           MOVE 06 TO WS-CAT-INDEX
+020200         WHEN "full house"      MOVE 07 TO WS-CAT-INDEX
+020300         WHEN "four of a kind"  MOVE 08 TO WS-CAT-INDEX
+020400         WHEN "little straight" MOVE 09 TO WS-CAT-INDEX
+020500         WHEN "big straight"    MOVE 10 TO WS-CAT-INDEX
+020600         WHEN "yacht"           MOVE 11 TO WS-CAT-INDEX
+020700         WHEN "choice"          MOVE 12 TO WS-CAT-INDEX
+020800         WHEN OTHER
+020900             SET WS-CATEGORY-INVALID TO TRUE
+020950             MOVE '16' TO LK-STATUS
+021000             PERFORM 3100-LOG-AUDIT THRU 3100-EXIT
+021100     END-EVALUATE.
+021200 3000-EXIT.
+021300     EXIT.
+021400 3100-LOG-AUDIT.
+021500     OPEN EXTEND AUDIT-FILE.
+021600     IF WS-AU-STATUS = '05' OR WS-AU-STATUS = '35'
+021700         OPEN OUTPUT AUDIT-FILE
+021800     END-IF.
+021900     MOVE LK-PLAYER-ID TO WS-AU-PLAYER-ID.
+022000     MOVE LK-CATEGORY TO WS-AU-BAD-CATEGORY.
+022100     MOVE "UNRECOGNIZED SCORING CATEGORY NAME" TO WS-AU-REASON.
+022200     WRITE AU-RECORD FROM WS-AUDIT-LINE.
+022300     CLOSE AUDIT-FILE.
+022400 3100-EXIT.
+022500     EXIT.
+022600******************************************************************
+022700*    4000-OPEN-SCORECARD - OPEN THE PLAYER'S SCORECARD RECORD,   *
+022800*    CREATING THE SCORECARD FILE AND/OR THE PLAYER'S RECORD THE  *
+022900*    FIRST TIME EITHER IS SEEN.                                  *
+023000******************************************************************
+023100 4000-OPEN-SCORECARD.
+023300     OPEN I-O SCORECARD-FILE.
+023400     IF WS-SC-STATUS = '35'
+023500         OPEN OUTPUT SCORECARD-FILE
+023600         CLOSE SCORECARD-FILE
+023700         OPEN I-O SCORECARD-FILE
+023800     END-IF.
+023900     MOVE LK-PLAYER-ID TO SC-PLAYER-ID.
+024000     READ SCORECARD-FILE KEY IS SC-PLAYER-ID.
+024100     IF WS-SC-STATUS = '23'
+024300         INITIALIZE SC-RECORD
+024400         MOVE LK-PLAYER-ID TO SC-PLAYER-ID
+024500         MOVE LK-PLAYER-NAME TO SC-PLAYER-NAME
+024600         PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+024700             UNTIL WS-SUBSCRIPT > 12
+024800             MOVE 'N' TO SC-USED-SW (WS-SUBSCRIPT)
+024900         END-PERFORM
+025000         WRITE SC-RECORD
+025100     ELSE
+025200         MOVE LK-PLAYER-NAME TO SC-PLAYER-NAME
+025300     END-IF.
+025400 4000-EXIT.
+025500     EXIT.
+025600******************************************************************
+025700*    5000-CHECK-FIVE-OF-KIND - TRUE WHEN ALL FIVE DICE MATCH.    *
+025800******************************************************************
+025900 5000-CHECK-FIVE-OF-KIND.
+026000     MOVE 'N' TO WS-FIVE-KIND-SW.
+026100     IF WS-CNT1 = 5 OR WS-CNT2 = 5 OR WS-CNT3 = 5 OR WS-CNT4 = 5
+026200             OR WS-CNT5 = 5 OR WS-CNT6 = 5
+026300         SET WS-FIVE-OF-A-KIND TO TRUE
+026400     END-IF.
+026500 5000-EXIT.
+026600     EXIT.
+026700******************************************************************
+026800*    5500-CHECK-CATEGORY-USED - HOUSE RULES ALLOW ONE SCORING    *
+026900*    ATTEMPT PER CATEGORY PER PLAYER, WITH ONE EXCEPTION: A      *
+027000*    FIVE-OF-A-KIND ROLLED AFTER YACHT IS ALREADY SCORED EARNS   *
+027100*    THE YACHT BONUS INSTEAD OF BEING REJECTED.                  *
+027200******************************************************************
+027300 5500-CHECK-CATEGORY-USED.
+027400     MOVE 'N' TO WS-USED-SW.
+027500     MOVE 'N' TO WS-BONUS-SW.
+027600     IF SC-CAT-USED (WS-CAT-INDEX)
+027700         IF WS-CAT-INDEX = 11 AND WS-FIVE-OF-A-KIND
+027710                 AND SC-SCORE-OF-CAT (11) = 50
+027800             SET WS-YACHT-BONUS-EARNED TO TRUE
+027900         ELSE
+028000             SET WS-CATEGORY-ALREADY-USED TO TRUE
+028050             MOVE '08' TO LK-STATUS
+028100         END-IF
+028200     END-IF.
+028300 5500-EXIT.
+028400     EXIT.
+028500******************************************************************
+028600*    6000-COMPUTE-SCORE - SCORE THE CATEGORY (OR THE YACHT       *
+028700*    BONUS) AND FOLD THE RESULT INTO THE PLAYER'S SCORECARD.     *
+028800******************************************************************
+028900 6000-COMPUTE-SCORE.
+029000     IF WS-YACHT-BONUS-EARNED
+029100         MOVE WS-YACHT-BONUS-AMT TO LK-RESULT
+029200         MOVE '04' TO LK-STATUS
+029300         ADD 1 TO SC-YACHT-BONUS-CNT
+029400         ADD WS-YACHT-BONUS-AMT TO SC-YACHT-BONUS-TOTAL
+029500     ELSE
+029600         PERFORM 6500-SCORE-CATEGORY THRU 6500-EXIT
+029700         MOVE LK-RESULT TO SC-SCORE-OF-CAT (WS-CAT-INDEX)
+029800         SET SC-CAT-USED (WS-CAT-INDEX) TO TRUE
+029900     END-IF.
+030000     PERFORM 6900-ROLL-UP-TOTAL THRU 6900-EXIT.
+030100 6000-EXIT.
+030200     EXIT.
+030300******************************************************************
+030400*    6500-SCORE-CATEGORY - THE ORIGINAL PER-CATEGORY SCORING     *
+030500*    RULES, UNCHANGED EXCEPT FOR WORKING AGAINST LK-DICE/        *
+030600*    LK-RESULT INSTEAD OF WS-DICE/WS-RESULT.                     *
+030700******************************************************************
+030800 6500-SCORE-CATEGORY.
+030900     EVALUATE LK-CATEGORY
+031000         WHEN "yacht"
+031100             IF WS-FIVE-OF-A-KIND
+031200                 MOVE 50 TO LK-RESULT
+031300             ELSE
+031400                 MOVE 0 TO LK-RESULT
+031500             END-IF
+031600         WHEN "ones"
+031700             MOVE WS-CNT1 TO LK-RESULT
+031800         WHEN "twos"
+031900             COMPUTE LK-RESULT = WS-CNT2 * 2
+032000         WHEN "threes"
+032100             COMPUTE LK-RESULT = WS-CNT3 * 3
+032200         WHEN "fours"
+032300             COMPUTE LK-RESULT = WS-CNT4 * 4
+032400         WHEN "fives"
+032500             COMPUTE LK-RESULT = WS-CNT5 * 5
+032600         WHEN "sixes"
+032700             COMPUTE LK-RESULT = WS-CNT6 * 6
+032800         WHEN "full house"
+032900             IF (WS-CNT1 = 3 OR WS-CNT2 = 3 OR WS-CNT3 = 3
+033000                     OR WS-CNT4 = 3 OR WS-CNT5 = 3 OR WS-CNT6 = 3)
+033100                 AND (WS-CNT1 = 2 OR WS-CNT2 = 2 OR WS-CNT3 = 2
+033200                     OR WS-CNT4 = 2 OR WS-CNT5 = 2 OR WS-CNT6 = 2)
+033300                 COMPUTE LK-RESULT = (WS-CNT1 * 1) + (WS-CNT2 * 2)
+033400                     + (WS-CNT3 * 3) + (WS-CNT4 * 4)
+033500                     + (WS-CNT5 * 5) + (WS-CNT6 * 6)
+033600             ELSE
+033700                 MOVE 0 TO LK-RESULT
+033800             END-IF
+033900         WHEN "four of a kind"
+034000             MOVE 0 TO LK-RESULT
+034100             IF WS-CNT1 > 3 MOVE 4 TO LK-RESULT END-IF
+034200             IF WS-CNT2 > 3 MOVE 8 TO LK-RESULT END-IF
+034300             IF WS-CNT3 > 3 MOVE 12 TO LK-RESULT END-IF
+034400             IF WS-CNT4 > 3 MOVE 16 TO LK-RESULT END-IF
+034500             IF WS-CNT5 > 3 MOVE 20 TO LK-RESULT END-IF
+034600             IF WS-CNT6 > 3 MOVE 24 TO LK-RESULT END-IF
+034700         WHEN "little straight"
+034800             IF WS-CNT1 = 1 AND WS-CNT2 = 1 AND WS-CNT3 = 1
+034900                     AND WS-CNT4 = 1 AND WS-CNT5 = 1
+035000                 MOVE 30 TO LK-RESULT
+035100             ELSE
+035200                 MOVE 0 TO LK-RESULT
+035300             END-IF
+035400         WHEN "big straight"
+035500             IF WS-CNT6 = 1 AND WS-CNT2 = 1 AND WS-CNT3 = 1
+035600                     AND WS-CNT4 = 1 AND WS-CNT5 = 1
+035700                 MOVE 30 TO LK-RESULT
+035800             ELSE
+035900                 MOVE 0 TO LK-RESULT
+036000             END-IF
+036100         WHEN "choice"
+036200             COMPUTE LK-RESULT = (WS-CNT1 * 1) + (WS-CNT2 * 2)
+036300                 + (WS-CNT3 * 3) + (WS-CNT4 * 4) + (WS-CNT5 * 5)
+036400                 + (WS-CNT6 * 6)
+036500     END-EVALUATE.
+036600 6500-EXIT.
+036700     EXIT.
+036800******************************************************************
+036900*    6900-ROLL-UP-TOTAL - RECOMPUTE THE PLAYER'S GAME TOTAL FROM *
+037000*    THE TWELVE CATEGORY SCORES PLUS ANY YACHT BONUSES EARNED.   *
+037100******************************************************************
+037200 6900-ROLL-UP-TOTAL.
+037300     MOVE 0 TO SC-GAME-TOTAL.
+037400     PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+037500             UNTIL WS-SUBSCRIPT > 12
+037600         ADD SC-SCORE-OF-CAT (WS-SUBSCRIPT) TO SC-GAME-TOTAL
+037700     END-PERFORM.
+037800     ADD SC-YACHT-BONUS-TOTAL TO SC-GAME-TOTAL.
+037900 6900-EXIT.
+038000     EXIT.
+038100******************************************************************
+038200*    7000-UPDATE-SCORECARD - REWRITE THE PLAYER'S RECORD WITH    *
+038300*    THE NEWLY SCORED CATEGORY (OR BONUS) APPLIED.               *
+038400******************************************************************
+038500 7000-UPDATE-SCORECARD.
+038600     REWRITE SC-RECORD.
+038700 7000-EXIT.
+038800     EXIT.
+038900******************************************************************
+039000*    9000-CLOSE-SCORECARD                                        *
+039100******************************************************************
+039200 9000-CLOSE-SCORECARD.
+039300     CLOSE SCORECARD-FILE.
+039400 9000-EXIT.
+039500     EXIT.
